@@ -408,6 +408,56 @@
       *  59 03/13/2020   TT 1363045 PE   ADD NEW 88 LEVEL ALL SERVICE
       *                                  ACCUM IDS FOR PLAN APPRVD LOGIC
       *                                  IN 2200-CIRCUMSTANCES ROUTINE.
+      *  60 02/10/2025   TT 1400512 DLH  WRITE A DAILY CROSSFOOT
+      *                                  EXCEPTION EXTRACT RECORD ANY
+      *                                  TIME 9530-CROSSFOOT-CHECK
+      *                                  FINDS A CROSSFOOT BREAK, SO
+      *                                  FINANCE/QA CAN TREND FP8/FZK
+      *                                  CROSSFOOT ERRORS.
+      *  61 03/03/2025   TT 1400689 DLH  WRITE A NON-PAR RELIEF HISTORY
+      *                                  RECORD EACH TIME
+      *                                  1155-CALC-NON-PAR-RELIEF
+      *                                  APPLIES RELIEF TO A CHARGE
+      *                                  LINE SO NETWORK CAN MEASURE
+      *                                  RELIEF GRANTED BY PLAN/
+      *                                  PROVIDER/MONTH.
+      *  62 03/17/2025   TT 1400711 DLH  WRITE A WELLNESS CREDIT DB2
+      *                                  OUTAGE RECYCLE RECORD IN
+      *                                  1015-OTHER-DB2-ERROR SO THOSE
+      *                                  CHARGES CAN BE AUTO-RESUBMITTED
+      *                                  INSTEAD OF MANUALLY REWORKED.
+      *  63 03/24/2025   TT 1400738 DLH  STOP CAPPING CONTRACEPTIVE DATE
+      *                                  HISTORY AT 100 SLOTS --
+      *                                  1020-LOAD-CONTRACEPTIVE-DATES
+      *                                  NOW WRITES EVERY NEW DISTINCT
+      *                                  DATE TO MEMBER-LEVEL HISTORY.
+      *  64 03/31/2025   TT 1400755 DLH  WRITE A SUBROGATION RECOVERY
+      *                                  ACTIVITY RECORD FROM
+      *                                  2030-SUBROGATION-ADJUSTMENT FOR
+      *                                  BOTH THE FNM-DEFER AND THE
+      *                                  ADJUST-AMOUNT-PAID OUTCOMES.
+      *  65 04/07/2025   TT 1400772 DLH  WRITE A DEFERRED/REJECTED
+      *                                  CHARGE AGING RECORD FROM
+      *                                  9900-ERROR-ROUTINE SO AGING CAN
+      *                                  BE TRACKED BY RESPONSE REASON.
+      *  66 04/14/2025   TT 1400789 DLH  WRITE A CATASTROPHIC MAX
+      *                                  THRESHOLD-CROSSING NOTICE WHEN
+      *                                  9600-RESET-CAT-MAX-IND FINDS
+      *                                  THE REGULAR OR PPO CAT MAX WAS
+      *                                  MET CURRENTLY BUT NOT AT EITHER
+      *                                  PRIOR POINT.
+      *  67 04/21/2025   TT 1400803 DLH  LOG THE PAPER/ELECTRONIC EOB
+      *                                  DELIVERY DECISION AND OVERRIDE
+      *                                  REASON ONCE
+      *                                  9281-CALL-EOB-RTN'S EVALUATE
+      *                                  HAS SETTLED IT.
+      *  68 04/28/2025   TT 1400821 DLH  WRITE A CROSS-CLAIM SNF
+      *                                  UTILIZATION REPORT RECORD FROM
+      *                                  2055-EDIT-FKR, AHEAD OF THE SNF
+      *                                  MAXIMUM EDIT, REUSING THE SAME
+      *                                  HISTORY LOOKUP
+      *                                  1150-NON-PAR-RELIEF ALREADY
+      *                                  USES.
       *=================================================================
       *NOTE: 9880- PARA NUMBER IS RESERVED FOR ERROR REPORTING SO AVOID
       *            USING THIS PARA NAME & NUMBER FOR ANY OTHER PURPOSES.
@@ -651,6 +701,9 @@
            04 NON-PAR-MAX                  PIC S9(07)V99                FH02P0M3
                                                VALUE +5000.00.
       *%%% PE TT 34821 - END
+      *%%% DLH TT 1400689 BEGIN
+           04 HOLD-NPAR-RELIEF-THIS-CHG    PIC S9(07)V99  VALUE 0.
+      *%%% DLH TT 1400689 END
       *%%% PE TT 681825  BEGIN
            04 HOLD-EOB-REMARKS             PIC X(16).
            04 HOLD-INFO-REMARKS            PIC X(12).
@@ -703,6 +756,128 @@
                08  CROSSFOOT-DIFFERENCE       PIC  9(07)V99  VALUE 0.
                08  HOLD-SAVINGS-AMOUNT        PIC  9(07)V99  VALUE 0.
       *
+      *%%% DLH TT 1400512 BEGIN
+       01  CFX-CROSSFOOT-EXTRACT-DATA.
+      *-----------------------------------------------------------------
+      *  FOR FH02P0MN - DAILY CROSSFOOT EXCEPTION EXTRACT
+      *-----------------------------------------------------------------
+           04  CFX-ERROR-REASON           PIC X(03).
+           04  CFX-CROSSFOOT-DIFF         PIC S9(07)V99.
+           04  CFX-CVRD-CHGS              PIC S9(07)V99.
+           04  CFX-PARTIAL-REJECT-AMT     PIC S9(05)V99.
+           04  CFX-DEDUCT-AMOUNT          PIC S9(05)V99.
+           04  CFX-COINS-AMOUNT           PIC S9(07)V99.
+           04  CFX-AMOUNT-PAID            PIC S9(07)V99.
+           04  CFX-POSITIVE-SAVINGS       PIC S9(07)V99.
+           04  CFX-NEGATIVE-SAVINGS       PIC S9(07)V99.
+      *%%% DLH TT 1400512 END
+      *
+      *%%% DLH TT 1400689 BEGIN
+       01  NPR-NON-PAR-RELIEF-DATA.
+      *-----------------------------------------------------------------
+      *  FOR FH02P0MP - NON-PAR RELIEF SAVINGS IMPACT HISTORY
+      *-----------------------------------------------------------------
+           04  NPR-CHG-LINE-SUB           PIC S9(04)  BINARY.
+           04  NPR-DISPOSITION            PIC X(02).
+           04  NPR-RELIEF-AMOUNT          PIC S9(07)V99.
+           04  NPR-ACCUM-TO-DATE          PIC S9(07)V99.
+           04  NPR-BFZD-OVERRIDE-IND      PIC X(01).
+           04  NPR-BFNW-OVERRIDE-IND      PIC X(01).
+      *%%% DLH TT 1400689 END
+      *
+      *%%% DLH TT 1400711 BEGIN
+       01  RCY-WELLNESS-RECYCLE-DATA.
+      *-----------------------------------------------------------------
+      *  FOR FH02P0MQ - WELLNESS CREDIT DB2 OUTAGE RECYCLE QUEUE
+      *-----------------------------------------------------------------
+           04  RCY-MEMBER-ID              PIC X(09).
+           04  RCY-CONTRACT-ID-NUMBER     PIC X(09).
+           04  RCY-TABLE-IND              PIC X(01).
+               88  RCY-MBR-WELL-PGM-ENRL-TBL   VALUE '1'.
+               88  RCY-CONTRACT-WELL-PGM-TBL   VALUE '2'.
+           04  RCY-SQL-CODE               PIC S9(09).
+      *%%% DLH TT 1400711 END
+      *
+      *%%% DLH TT 1400738 BEGIN
+       01  CCH-CONTRACEPTIVE-HIST-DATA.
+      *-----------------------------------------------------------------
+      *  FOR FH02P0MR - MEMBER CONTRACEPTIVE SERVICE HISTORY
+      *-----------------------------------------------------------------
+           04  CCH-MEMBER-ID              PIC X(09).
+           04  CCH-SERVICE-DATE           PIC 9(08).
+           04  CCH-OVERFLOW-IND           PIC X(01).
+               88  CCH-TABLE-OVERFLOWED        VALUE 'Y'.
+      *%%% DLH TT 1400738 END
+      *
+      *%%% DLH TT 1400755 BEGIN
+       01  SGA-SUBROGATION-ACTIVITY-DATA.
+      *-----------------------------------------------------------------
+      *  FOR FH02P0MS - SUBROGATION RECOVERY RECONCILIATION ACTIVITY
+      *-----------------------------------------------------------------
+           04  SGA-CHG-LINE-SUB           PIC S9(04)  BINARY.
+           04  SGA-PREV-AMT-PAID-CP       PIC S9(07)V99.
+           04  SGA-PREV-SUBROG-SAVINGS    PIC S9(07)V99.
+           04  SGA-NEW-APOC-AMT-CP        PIC S9(07)V99.
+           04  SGA-FNM-DEFER-IND          PIC X(01).
+               88  SGA-FNM-DEFERRED            VALUE 'Y'.
+      *%%% DLH TT 1400755 END
+      *
+      *%%% DLH TT 1400772 BEGIN
+       01  AGX-AGING-EXTRACT-DATA.
+      *-----------------------------------------------------------------
+      *  FOR FH02P0MT - DEFERRED/REJECTED CHARGE AGING EXTRACT
+      *-----------------------------------------------------------------
+           04  AGX-CHG-LINE-SUB           PIC S9(04)  BINARY.
+           04  AGX-CHARGE-STATUS          PIC X(02).
+           04  AGX-RESPONSE-REASON-1      PIC X(03).
+           04  AGX-RESPONSE-REASON-2      PIC X(03).
+           04  AGX-RESPONSE-REASON-3      PIC X(03).
+           04  AGX-RESPONSE-REASON-4      PIC X(03).
+           04  AGX-RESPONSE-REASON-5      PIC X(03).
+           04  AGX-OVERFLOW-REASON-SW     PIC X(01).
+      *%%% DLH TT 1400772 END
+      *
+      *%%% DLH TT 1400789 BEGIN
+       01  CMX-CAT-MAX-NOTICE-DATA.
+      *-----------------------------------------------------------------
+      *  FOR FH02P0MU - CATASTROPHIC MAX THRESHOLD-CROSSING NOTICE
+      *-----------------------------------------------------------------
+           04  CMX-CLAIM-NUMBER           PIC X(11).
+           04  CMX-PATIENT-CODE           PIC X(02).
+           04  CMX-PLAN-CODE              PIC X(03).
+           04  CMX-ACCUM-TYPE             PIC X(03).
+               88  CMX-REG-ACCUM               VALUE 'REG'.
+               88  CMX-PPO-ACCUM               VALUE 'PPO'.
+           04  CMX-ACCUM-VALUE            PIC S9(07)V99.
+      *%%% DLH TT 1400789 END
+      *
+      *%%% DLH TT 1400803 BEGIN
+       01  EDL-EOB-DELIVERY-DATA.
+      *-----------------------------------------------------------------
+      *  FOR FH02P0MV - EOB DELIVERY DECISION LOG
+      *-----------------------------------------------------------------
+           04  EDL-CLAIM-NUMBER           PIC X(11).
+           04  EDL-CHANNEL                PIC X(01).
+               88  EDL-PAPER                   VALUE 'P'.
+               88  EDL-ELECTRONIC               VALUE 'E'.
+           04  EDL-OVERRIDE-REASON        PIC X(03).
+      *%%% DLH TT 1400803 END
+      *
+      *%%% DLH TT 1400821 BEGIN
+       01  WS-SAVE-CWR-PTR                USAGE IS POINTER.
+       01  SNU-SNF-UTILIZATION-DATA.
+      *-----------------------------------------------------------------
+      *  FOR FH02P0MW - CROSS-CLAIM SNF UTILIZATION REPORT
+      *-----------------------------------------------------------------
+           04  SNU-CLAIM-NUMBER           PIC X(11).
+           04  SNU-PATIENT-CODE           PIC X(02).
+           04  SNU-PLAN-CODE              PIC X(03).
+           04  SNU-HIST-CLAIM-NUMBER      PIC X(11).
+           04  SNU-SNF-HIST-TOTAL-PAID    PIC S9(07)V99.
+           04  SNU-SNF-CURR-TOTAL-PAID    PIC S9(07)V99.
+           04  SNU-MAX-ALLOWABLE          PIC S9(06)V99.
+      *%%% DLH TT 1400821 END
+      *
       *%%% KX CMR 387791
        01  WS-MESSAGE-TEXT.
            05 INVALID-PARM-MESSAGE.
@@ -815,6 +990,10 @@
                88   LOAD-IS-COMPLETE                    VALUE 'Y'.      FH02P0M3
                88   LOAD-IS-NOT-COMPLETE                VALUE 'N'.      FH02P0M3
       *%%% EL TT# 585337 - END
+      *%%% DLH TT 1400803 BEGIN
+           04  EDL-LOGGED-SW                  PIC X     VALUE 'N'.
+               88   EDL-ALREADY-LOGGED                  VALUE 'Y'.
+      *%%% DLH TT 1400803 END
        01  SUBSCRIPTS.
            04  SUB1                       PIC S9(04) BINARY VALUE +0.
            04  SUB2                       PIC S9(04) BINARY VALUE +0.
@@ -1416,6 +1595,9 @@
                         SUPP-HISTORY-WRITTEN-SW
                         WRITE-FH0113-RECORD-SWITCH
                         OTH-DEDUCT-STATUS-BYTES
+      *%%% DLH TT 1400803 BEGIN
+                        EDL-LOGGED-SW
+      *%%% DLH TT 1400803 END
                         ERROR-REASON
                         ERROR-REASON-ACTION
                         PROCESS-SW
@@ -1766,6 +1948,9 @@
            PERFORM 9880-ERROR-RTN
               THRU 9880-EXIT
            MOVE 'FP8'               TO ERROR-REASON
+      *%%% DLH TT 1400711 BEGIN
+           PERFORM 1016-WRITE-RECYCLE-REC THRU 1016-EXIT
+      *%%% DLH TT 1400711 END
            SET CANNOT-PROCESS-THIS-CHARGE TO TRUE
            PERFORM 9900-ERROR-ROUTINE THRU 9900-EXIT
            .                                                            FH02P2M1
@@ -1773,6 +1958,40 @@
            EXIT.                                                        FH02P2M1
       *%%% EL TT# 274033 - END
 
+      *%%% DLH TT 1400711 BEGIN
+       1016-WRITE-RECYCLE-REC.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      *   WRITE THE CHARGE TO THE WELLNESS CREDIT DB2 OUTAGE RECYCLE
+      *   QUEUE SO IT CAN BE AUTO-RESUBMITTED ONCE THE TABLE IS HEALTHY,
+      *   INSTEAD OF BEING MANUALLY REPROCESSED.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+           MOVE MEMBER-ID-TWR           TO RCY-MEMBER-ID
+           MOVE CONTRACT-ID-NUMBER-TWR  TO RCY-CONTRACT-ID-NUMBER
+           MOVE WS-V-SQL-CODE           TO RCY-SQL-CODE
+           IF MBR-WELL-PGM-ENRL-TBL
+               SET RCY-MBR-WELL-PGM-ENRL-TBL TO TRUE
+           END-IF
+           IF CONTRACT-WELL-PGM-TBL
+               SET RCY-CONTRACT-WELL-PGM-TBL TO TRUE
+           END-IF
+
+           MOVE 'FH02P0MQ' TO WS-S-CALL2-MODULE
+           CALL WS-S-CALL2-MODULE   USING  DFHEIBLK
+                                      DUMMY-COMMAREA
+                                      CLAIM-WORK-RECORD
+                                      TRANSACTION-WORK-RECORD
+                                      RCY-WELLNESS-RECYCLE-DATA
+                ON EXCEPTION
+                   MOVE 1016                 TO WS-V-ERROR-PARA
+                   SET FEP-MAF-CICS-SOFTWARE TO TRUE
+                   SET CALL-PGM              TO TRUE
+                   PERFORM 9880-ERROR-RTN    THRU 9880-EXIT
+           END-CALL
+           .
+       1016-EXIT.
+           EXIT.
+      *%%% DLH TT 1400711 END
+
       *%%% EL TT# 585337 - BEGIN
        1020-LOAD-CONTRACEPTIVE-DATES.                                   FH02P2M1
       ******************************************************************FH02P2M1
@@ -1787,6 +2006,11 @@
                   MOVE SERVICE-BEGIN-DATE-CENT-TWR (TWR-CRG-SUB)        FH02P2M1
                     TO CONTRACEPTIVE-DATE (SUB1)
                   SET LOAD-IS-COMPLETE TO TRUE
+      *%%% DLH TT 1400738 BEGIN
+                  MOVE 'N' TO CCH-OVERFLOW-IND
+                  PERFORM 1025-WRITE-CONTRACEPTIVE-HIST
+                     THRU 1025-EXIT
+      *%%% DLH TT 1400738 END
                 WHEN CONTRACEPTIVE-DATE (SUB1) =                        FH02P2M1
                      SERVICE-BEGIN-DATE-CENT-TWR (TWR-CRG-SUB)          FH02P2M1
                   SET LOAD-IS-COMPLETE TO TRUE
@@ -1794,10 +2018,50 @@
                   CONTINUE
               END-EVALUATE
            END-PERFORM
+      *%%% DLH TT 1400738 BEGIN
+           IF LOAD-IS-NOT-COMPLETE
+      *    THE IN-TRANSACTION TABLE IS FULL OF 100 DISTINCT DATES AND
+      *    THIS IS YET ANOTHER DISTINCT DATE -- DO NOT DROP IT, SEND IT
+      *    TO THE UNBOUNDED CONTRACEPTIVE-SERVICE HISTORY FOR THE MEMBER.
+               MOVE 'Y' TO CCH-OVERFLOW-IND
+               PERFORM 1025-WRITE-CONTRACEPTIVE-HIST
+                  THRU 1025-EXIT
+           END-IF
+      *%%% DLH TT 1400738 END
            .                                                            FH02P2M1
        1020-EXIT.                                                       FH02P2M1
            EXIT.                                                        FH02P2M1
       *%%% EL TT# 585337 - END
+
+      *%%% DLH TT 1400738 BEGIN
+       1025-WRITE-CONTRACEPTIVE-HIST.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      *   WRITE THE CONTRACEPTIVE SERVICE DATE TO THE MEMBER-LEVEL
+      *   HISTORY SO THE IN-TRANSACTION 100-SLOT TABLE NO LONGER HAS TO
+      *   BE THE SYSTEM OF RECORD.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+           MOVE MEMBER-ID-TWR                TO CCH-MEMBER-ID
+           MOVE SERVICE-BEGIN-DATE-CENT-TWR (TWR-CRG-SUB)
+                                              TO CCH-SERVICE-DATE
+
+           MOVE 'FH02P0MR' TO WS-S-CALL2-MODULE
+           CALL WS-S-CALL2-MODULE   USING  DFHEIBLK
+                                      DUMMY-COMMAREA
+                                      CLAIM-WORK-RECORD
+                                      TWR-CRG-SUB
+                                      TRANSACTION-WORK-RECORD
+                                      CCH-CONTRACEPTIVE-HIST-DATA
+                ON EXCEPTION
+                   MOVE 1025                 TO WS-V-ERROR-PARA
+                   SET FEP-MAF-CICS-SOFTWARE TO TRUE
+                   SET CALL-PGM              TO TRUE
+                   PERFORM 9880-ERROR-RTN    THRU 9880-EXIT
+           END-CALL
+           .
+       1025-EXIT.
+           EXIT.
+      *%%% DLH TT 1400738 END
+
        1100-PRIM-SEC-DETERMINATION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
       *            MAKE DECISION ON HOW FEP WILL PAY
@@ -2357,26 +2621,29 @@
       *%%% PE TT 715518 END                                             FH02P0M3
       *%%% PE TT57321 R2/2006 END                                       FH02P0M3
        1155-CALC-NON-PAR-RELIEF.
+      *%%% DLH TT 1400689 BEGIN
+           MOVE 0 TO HOLD-NPAR-RELIEF-THIS-CHG
+      *%%% DLH TT 1400689 END
            IF ORIGINAL-D1-TWR
             IF TS1-NON-PAR-TWR(NP-SUB)
              AND SAVINGS-AMOUNT-1-CP-TWR(NP-SUB) > 0
              ADD SAVINGS-AMOUNT-1-CP-TWR(NP-SUB) TO
-              NON-PAR-SVNGS-ACCUM
+              NON-PAR-SVNGS-ACCUM HOLD-NPAR-RELIEF-THIS-CHG
             ELSE
              IF TS2-NON-PAR-TWR(NP-SUB)
                AND SAVINGS-AMOUNT-2-CP-TWR(NP-SUB) > 0
                ADD SAVINGS-AMOUNT-2-CP-TWR(NP-SUB) TO
-                 NON-PAR-SVNGS-ACCUM
+                 NON-PAR-SVNGS-ACCUM HOLD-NPAR-RELIEF-THIS-CHG
              ELSE
               IF TS3-NON-PAR-TWR(NP-SUB)
                 AND SAVINGS-AMOUNT-3-CP-TWR(NP-SUB) > 0
                  ADD SAVINGS-AMOUNT-3-CP-TWR(NP-SUB) TO
-                  NON-PAR-SVNGS-ACCUM
+                  NON-PAR-SVNGS-ACCUM HOLD-NPAR-RELIEF-THIS-CHG
               ELSE
                 IF TS4-NON-PAR-TWR(NP-SUB)
                   AND SAVINGS-AMOUNT-4-CP-TWR(NP-SUB) > 0
                    ADD SAVINGS-AMOUNT-4-CP-TWR(NP-SUB) TO
-                   NON-PAR-SVNGS-ACCUM
+                   NON-PAR-SVNGS-ACCUM HOLD-NPAR-RELIEF-THIS-CHG
                 END-IF
               END-IF
              END-IF
@@ -2386,22 +2653,22 @@
             IF TS1-NON-PAR-TWR(NP-SUB)
              AND NON-PAR-PROV-SAVINGS-TWR(NP-SUB) > 0
              ADD NON-PAR-PROV-SAVINGS-TWR(NP-SUB) TO
-               NON-PAR-SVNGS-ACCUM-DISP2
+               NON-PAR-SVNGS-ACCUM-DISP2 HOLD-NPAR-RELIEF-THIS-CHG
             ELSE
              IF TS2-NON-PAR-TWR(NP-SUB)
               AND NON-PAR-PROV-SAVINGS-TWR(NP-SUB) > 0
               ADD NON-PAR-PROV-SAVINGS-TWR(NP-SUB) TO
-               NON-PAR-SVNGS-ACCUM-DISP2
+               NON-PAR-SVNGS-ACCUM-DISP2 HOLD-NPAR-RELIEF-THIS-CHG
              ELSE
               IF TS3-NON-PAR-TWR(NP-SUB)
                AND NON-PAR-PROV-SAVINGS-TWR(NP-SUB) > 0
                ADD NON-PAR-PROV-SAVINGS-TWR(NP-SUB) TO
-               NON-PAR-SVNGS-ACCUM-DISP2
+               NON-PAR-SVNGS-ACCUM-DISP2 HOLD-NPAR-RELIEF-THIS-CHG
               ELSE
                IF TS4-NON-PAR-TWR(NP-SUB)
                 AND NON-PAR-PROV-SAVINGS-TWR(NP-SUB) > 0
                 ADD NON-PAR-PROV-SAVINGS-TWR(NP-SUB) TO
-                NON-PAR-SVNGS-ACCUM-DISP2
+                NON-PAR-SVNGS-ACCUM-DISP2 HOLD-NPAR-RELIEF-THIS-CHG
                END-IF
               END-IF
              END-IF
@@ -2422,10 +2689,61 @@
                CLM-EDIT-OVERRIDE-CODE-5-TWR = 'BFNW')
                SET YES-FNW-OVERRIDE TO TRUE
            END-IF
+      *%%% DLH TT 1400689 BEGIN
+           IF HOLD-NPAR-RELIEF-THIS-CHG > 0
+               PERFORM 1155-WRITE-RELIEF-HIST
+                  THRU 1155-WRITE-RELIEF-HIST-EXIT
+           END-IF
+      *%%% DLH TT 1400689 END
            .                                                            FH02P0M3
        1155-EXIT.                                                       FH02P0M3
            EXIT.                                                        FH02P0M3
            .                                                            FH02P0M3
+      *%%% DLH TT 1400689 BEGIN
+       1155-WRITE-RELIEF-HIST.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      *   WRITE THE NON-PAR RELIEF SAVINGS IMPACT HISTORY RECORD
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+           MOVE NP-SUB                  TO NPR-CHG-LINE-SUB
+           MOVE HOLD-NPAR-RELIEF-THIS-CHG
+                                        TO NPR-RELIEF-AMOUNT
+           MOVE SPACES                  TO NPR-DISPOSITION
+           IF ORIGINAL-D1-TWR
+               MOVE 'D1'                TO NPR-DISPOSITION
+               MOVE NON-PAR-SVNGS-ACCUM TO NPR-ACCUM-TO-DATE
+           END-IF
+           IF ADJUSTMENT-D2-TWR
+               MOVE 'D2'                TO NPR-DISPOSITION
+               MOVE NON-PAR-SVNGS-ACCUM-DISP2
+                                        TO NPR-ACCUM-TO-DATE
+           END-IF
+           MOVE 'N'                     TO NPR-BFZD-OVERRIDE-IND
+                                           NPR-BFNW-OVERRIDE-IND
+           IF YES-FZD-OVERRIDE
+               MOVE 'Y'                 TO NPR-BFZD-OVERRIDE-IND
+           END-IF
+           IF YES-FNW-OVERRIDE
+               MOVE 'Y'                 TO NPR-BFNW-OVERRIDE-IND
+           END-IF
+
+           MOVE 'FH02P0MP' TO WS-S-CALL2-MODULE
+           CALL WS-S-CALL2-MODULE   USING  DFHEIBLK
+                                      DUMMY-COMMAREA
+                                      CLAIM-WORK-RECORD
+                                      NP-SUB
+                                      TRANSACTION-WORK-RECORD
+                                      NPR-NON-PAR-RELIEF-DATA
+                ON EXCEPTION
+                   MOVE 1155                 TO WS-V-ERROR-PARA
+                   SET FEP-MAF-CICS-SOFTWARE TO TRUE
+                   SET CALL-PGM              TO TRUE
+                   PERFORM 9880-ERROR-RTN    THRU 9880-EXIT
+           END-CALL
+           .
+       1155-WRITE-RELIEF-HIST-EXIT.
+           EXIT.
+      *%%% DLH TT 1400689 END
+
        1156-RECALC-AMT-PAID.
            IF TS1-NON-PAR-TWR(NP3-SUB)
              COMPUTE NPAR-AMT-REMAIN =
@@ -3437,6 +3755,10 @@
               END-COMPUTE
               MOVE R-FNM TO ERROR-REASON
               SET DEFER-THIS-CHARGE TO TRUE
+      *%%% DLH TT 1400755 BEGIN
+              MOVE 'Y' TO SGA-FNM-DEFER-IND
+              PERFORM 2035-WRITE-SUBROG-ACTIVITY THRU 2035-EXIT
+      *%%% DLH TT 1400755 END
               PERFORM 9900-ERROR-ROUTINE THRU 9900-EXIT
            ELSE
       *** ADJUST AMOUNT PAID & UPDATE/CREATE SUBROGATION SAVINGS
@@ -3454,12 +3776,46 @@
               MOVE '7 '                   TO COMMON-SAVE-IND
               MOVE HOLD-APOC-AMT-CP       TO SAVINGS-AMOUNT-WS
               PERFORM 5110-SEARCH-AMOUNTS THRU 5110-EXIT
+      *%%% DLH TT 1400755 BEGIN
+              MOVE 'N' TO SGA-FNM-DEFER-IND
+              PERFORM 2035-WRITE-SUBROG-ACTIVITY THRU 2035-EXIT
+      *%%% DLH TT 1400755 END
            END-IF
            .
        2030-EXIT.
            EXIT.
       *%%% EL TT 18735 - END
 
+      *%%% DLH TT 1400755 BEGIN
+       2035-WRITE-SUBROG-ACTIVITY.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      *   WRITE A SUBROGATION ACTIVITY RECORD SO RECOVERY CAN WORK
+      *   THE CLAIM/CHARGE LINE, PRIOR-VS-NEW APOC AMOUNT, AND WHETHER
+      *   THE CHARGE WAS DEFERRED FOR FNM.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+           MOVE TWR-CRG-SUB               TO SGA-CHG-LINE-SUB
+           MOVE HOLD-PREV-AMT-PAID-CP     TO SGA-PREV-AMT-PAID-CP
+           MOVE PREV-SUBROGATION-SAVINGS  TO SGA-PREV-SUBROG-SAVINGS
+           MOVE HOLD-APOC-AMT-CP          TO SGA-NEW-APOC-AMT-CP
+
+           MOVE 'FH02P0MS' TO WS-S-CALL2-MODULE
+           CALL WS-S-CALL2-MODULE   USING  DFHEIBLK
+                                      DUMMY-COMMAREA
+                                      CLAIM-WORK-RECORD
+                                      TWR-CRG-SUB
+                                      TRANSACTION-WORK-RECORD
+                                      SGA-SUBROGATION-ACTIVITY-DATA
+                ON EXCEPTION
+                   MOVE 2035                 TO WS-V-ERROR-PARA
+                   SET FEP-MAF-CICS-SOFTWARE TO TRUE
+                   SET CALL-PGM              TO TRUE
+                   PERFORM 9880-ERROR-RTN    THRU 9880-EXIT
+           END-CALL
+           .
+       2035-EXIT.
+           EXIT.
+      *%%% DLH TT 1400755 END
+
        2050-DOLLAR-MAX.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
       *                    CALL LIFETIME MAXIMUM
@@ -3500,6 +3856,10 @@
                    PERFORM 2070-ACCESS-MED-MAX-AMTS
                       THRU 2070-EXIT
       *%%% P7 TT# 983486 END
+      *%%% DLH TT 1400821 BEGIN
+                   PERFORM 2058-SNF-UTILIZATION-RPT
+                      THRU 2058-EXIT
+      *%%% DLH TT 1400821 END
                    PERFORM 2060-CALCULATE-SNF-MAX
                       THRU 2060-EXIT
                END-EVALUATE
@@ -3508,6 +3868,61 @@
        2055-EXIT.
            EXIT.
 
+      *%%% DLH TT 1400821 BEGIN
+       2058-SNF-UTILIZATION-RPT.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      *   LOOK UP THIS PATIENT'S OTHER SNF CLAIMS THE SAME WAY THE
+      *   NON-PAR RELIEF HISTORY CHECK DOES, AND REPORT THE CROSS-CLAIM
+      *   SNF UTILIZATION PICTURE AHEAD OF THE FKR MAXIMUM EDIT BELOW.
+      *   1152-CALL-FX61 REPOINTS CLAIM-WORK-RECORD AT THE HISTORY
+      *   CLAIM IT RETRIEVES WHEN A MATCH IS FOUND, SO THE ADDRESS IS
+      *   SAVED HERE AND RESTORED AS SOON AS THE LOOKUP IS DONE --
+      *   BEFORE THE REST OF THIS CHARGE LINE'S PROCESSING RESUMES.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+           SET WS-SAVE-CWR-PTR TO ADDRESS OF CLAIM-WORK-RECORD
+           PERFORM 1152-SET-UP-HISTORY THRU
+            1152-SET-UP-HISTORY-EXIT
+           PERFORM 1152-CALL-FX61 THRU
+            1152-CALL-FX61-EXIT UNTIL
+              NO-MATCHING-RECORD OR
+              END-OF-PATIENT-FILE
+           SET ADDRESS OF CLAIM-WORK-RECORD TO WS-SAVE-CWR-PTR
+           PERFORM 2059-WRITE-SNF-UTIL-REC THRU 2059-EXIT
+           .
+       2058-EXIT.
+           EXIT.
+
+       2059-WRITE-SNF-UTIL-REC.
+           MOVE CLAIM-NUMBER-TWR           TO SNU-CLAIM-NUMBER
+           MOVE PATIENT-CODE-TWR           TO SNU-PATIENT-CODE
+           MOVE REPORTING-PLAN-CODE-TWR    TO SNU-PLAN-CODE
+           IF  NO-MATCHING-RECORD OR END-OF-PATIENT-FILE
+               MOVE SPACES                 TO SNU-HIST-CLAIM-NUMBER
+           ELSE
+               MOVE CLAIM-NUMBER-CK-CWR     TO SNU-HIST-CLAIM-NUMBER
+           END-IF
+           MOVE ECF-SNF-HIST-TOTAL-PAID     TO SNU-SNF-HIST-TOTAL-PAID
+           MOVE ECF-SNF-CURR-TOTAL-PAID     TO SNU-SNF-CURR-TOTAL-PAID
+           MOVE ECF-MAX-ALLOWABLE           TO SNU-MAX-ALLOWABLE
+
+           MOVE 'FH02P0MW' TO WS-S-CALL2-MODULE
+           CALL WS-S-CALL2-MODULE   USING  DFHEIBLK
+                                      DUMMY-COMMAREA
+                                      CLAIM-WORK-RECORD
+                                      TWR-CRG-SUB
+                                      TRANSACTION-WORK-RECORD
+                                      SNU-SNF-UTILIZATION-DATA
+                ON EXCEPTION
+                   MOVE 2059                 TO WS-V-ERROR-PARA
+                   SET FEP-MAF-CICS-SOFTWARE TO TRUE
+                   SET CALL-PGM              TO TRUE
+                   PERFORM 9880-ERROR-RTN    THRU 9880-EXIT
+           END-CALL
+           .
+       2059-EXIT.
+           EXIT.
+      *%%% DLH TT 1400821 END
+
        2060-CALCULATE-SNF-MAX.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
       *        CALCULATE THE SKILLED NURSING FACILITY MAXIMUM
@@ -5693,18 +6108,36 @@
       * GET THE LATEST EOB-PRINT-FLAG FROM DATA BASE
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
       *
+      *%%% DLH TT 1400803 BEGIN
+           MOVE SPACES TO EDL-OVERRIDE-REASON
+      *%%% DLH TT 1400803 END
            EVALUATE TRUE
       *%%% EL TT# 349648 - BEGIN
               WHEN DATE-TERMINATION-TWR > SPACES
+                 SET PRINT-THE-EOB-TWR TO TRUE
+                 SET PRINT-THE-EOB-N1  TO TRUE
+      *%%% DLH TT 1400803 BEGIN
+                 MOVE 'TRM' TO EDL-OVERRIDE-REASON
+      *%%% DLH TT 1400803 END
       *%%% EL TT# 589436 - BEGIN
               WHEN DATE-PROCESSED-CENT-TWR -
                    CLM-BEGIN-DATE-CENT-TWR > 729
+                 SET PRINT-THE-EOB-TWR TO TRUE
+                 SET PRINT-THE-EOB-N1  TO TRUE
+      *%%% DLH TT 1400803 BEGIN
+                 MOVE 'AGE' TO EDL-OVERRIDE-REASON
+      *%%% DLH TT 1400803 END
       *%%% EL TT# 589436 - END
       *%%% EL TT# 349648 - END
       *
       *CHECK HIPAA-PRIVACY-SW
       *
               WHEN CONFIDENTIAL-COMM-ADDRESS-TWR
+                 SET PRINT-THE-EOB-TWR TO TRUE
+                 SET PRINT-THE-EOB-N1  TO TRUE
+      *%%% DLH TT 1400803 BEGIN
+                 MOVE 'CNF' TO EDL-OVERRIDE-REASON
+      *%%% DLH TT 1400803 END
       *
       *CHECK DIRECTION-OF-PAYMENT
       *THIS CHECK IS MOVED TO FH02P4M6 FROM HERE AS PART OF TT#CO237027
@@ -5722,6 +6155,9 @@
                    ('018' OR '304' OR '305')
               SET PRINT-THE-EOB-TWR TO TRUE
               SET PRINT-THE-EOB-N1  TO TRUE
+      *%%% DLH TT 1400803 BEGIN
+              MOVE 'RMK' TO EDL-OVERRIDE-REASON
+      *%%% DLH TT 1400803 END
               WHEN OTHER
                  IF CONTRACT-ID-NUMBER-TWR = FV02P1M0-CONTRACT-ID
       ***
@@ -5764,10 +6200,48 @@
                  END-IF
               END-EVALUATE
 
+      *%%% DLH TT 1400803 BEGIN
+           IF  NOT EDL-ALREADY-LOGGED
+               PERFORM 9282-WRITE-EOB-DELIVERY-DEC THRU 9282-EXIT
+               SET EDL-ALREADY-LOGGED TO TRUE
+           END-IF
+      *%%% DLH TT 1400803 END
       *
            .
        9281-EXIT.
            EXIT.
+
+      *%%% DLH TT 1400803 BEGIN
+       9282-WRITE-EOB-DELIVERY-DEC.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      *   LOG THE EOB DELIVERY CHANNEL THIS CLAIM RESOLVED TO AND, IF
+      *   A FORCE-PAPER CONDITION OVERRODE THE NORMAL OPT-IN/OPT-OUT
+      *   FLAG, WHICH ONE.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+           MOVE CLAIM-NUMBER-TWR         TO EDL-CLAIM-NUMBER
+           IF PRINT-THE-EOB-TWR
+               SET EDL-PAPER             TO TRUE
+           ELSE
+               SET EDL-ELECTRONIC        TO TRUE
+           END-IF
+
+           MOVE 'FH02P0MV' TO WS-S-CALL2-MODULE
+           CALL WS-S-CALL2-MODULE   USING  DFHEIBLK
+                                      DUMMY-COMMAREA
+                                      CLAIM-WORK-RECORD
+                                      TWR-CRG-SUB
+                                      TRANSACTION-WORK-RECORD
+                                      EDL-EOB-DELIVERY-DATA
+                ON EXCEPTION
+                   MOVE 9282                 TO WS-V-ERROR-PARA
+                   SET FEP-MAF-CICS-SOFTWARE TO TRUE
+                   SET CALL-PGM              TO TRUE
+                   PERFORM 9880-ERROR-RTN    THRU 9880-EXIT
+           END-CALL
+           .
+       9282-EXIT.
+           EXIT.
+      *%%% DLH TT 1400803 END
       *SRG TT#175671 END
 
        9290-MOVE-EXEC-DATA-TO-TWR.
@@ -6145,6 +6619,10 @@
                AND DENTAL-CARE-HCL
                  SET DEFER-THIS-CHARGE TO TRUE
                  MOVE R-FZK TO ERROR-REASON
+      *%%% DLH TT 1400512 BEGIN
+                 PERFORM 9531-WRITE-CROSSFOOT-EXTRACT
+                    THRU 9531-EXIT
+      *%%% DLH TT 1400512 END
                  PERFORM 9900-ERROR-ROUTINE
                  THRU 9900-EXIT
              ELSE
@@ -6162,6 +6640,10 @@
                 PERFORM 9880-ERROR-RTN
                    THRU 9880-EXIT
                MOVE 'FP8'           TO ERROR-REASON
+      *%%% DLH TT 1400512 BEGIN
+               PERFORM 9531-WRITE-CROSSFOOT-EXTRACT
+                  THRU 9531-EXIT
+      *%%% DLH TT 1400512 END
                SET CANNOT-PROCESS-THIS-CHARGE TO TRUE
                PERFORM 9900-ERROR-ROUTINE THRU 9900-EXIT
              END-IF
@@ -6170,6 +6652,51 @@
        9530-EXIT.
            EXIT.
 
+      *%%% DLH TT 1400512 BEGIN
+       9531-WRITE-CROSSFOOT-EXTRACT.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      *   WRITE A CROSSFOOT EXCEPTION EXTRACT RECORD SO DAILY
+      *   RECONCILIATION CAN TREND FP8/FZK CROSSFOOT BREAKS
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+           MOVE ERROR-REASON            TO CFX-ERROR-REASON
+           MOVE CROSSFOOT-DIFFERENCE    TO CFX-CROSSFOOT-DIFF
+           MOVE CVRD-CHRGS-ALL-SERVS-CP-TWR (TWR-CRG-SUB)
+                                        TO CFX-CVRD-CHGS
+           MOVE PARTIAL-REJECT-AMOUNT-TWR (TWR-CRG-SUB)
+                                        TO CFX-PARTIAL-REJECT-AMT
+           IF  PRODUCE-N4-LINES
+               MOVE DEDUCTIBLE-AMOUNT-CP-TWR (TWR-CRG-SUB)
+                                        TO CFX-DEDUCT-AMOUNT
+               MOVE COINSURANCE-AMOUNT-CP-TWR (TWR-CRG-SUB)
+                                        TO CFX-COINS-AMOUNT
+               MOVE AMOUNT-PAID-CP-TWR (TWR-CRG-SUB)
+                                        TO CFX-AMOUNT-PAID
+           ELSE
+               MOVE DEDUCT-AMOUNT       TO CFX-DEDUCT-AMOUNT
+               MOVE COINSURANCE-AMOUNT  TO CFX-COINS-AMOUNT
+               MOVE AMOUNT-PAID         TO CFX-AMOUNT-PAID
+           END-IF
+           MOVE POSITIVE-SAVINGS-AMT    TO CFX-POSITIVE-SAVINGS
+           MOVE NEGATIVE-SAVINGS-AMT    TO CFX-NEGATIVE-SAVINGS
+
+           MOVE 'FH02P0MN' TO WS-S-CALL2-MODULE
+           CALL WS-S-CALL2-MODULE   USING  DFHEIBLK
+                                      DUMMY-COMMAREA
+                                      CLAIM-WORK-RECORD
+                                      TWR-CRG-SUB
+                                      TRANSACTION-WORK-RECORD
+                                      CFX-CROSSFOOT-EXTRACT-DATA
+                ON EXCEPTION
+                   MOVE 9531                 TO WS-V-ERROR-PARA
+                   SET FEP-MAF-CICS-SOFTWARE TO TRUE
+                   SET CALL-PGM              TO TRUE
+                   PERFORM 9880-ERROR-RTN    THRU 9880-EXIT
+           END-CALL
+           .
+       9531-EXIT.
+           EXIT.
+      *%%% DLH TT 1400512 END
+
       *%%% EL TT 9223 BEGIN
        9600-RESET-CAT-MAX-IND.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -6201,11 +6728,66 @@
                    SET THIS-CHARGE-UPDATED-FAMILY TO TRUE
                END-IF
            END-EVALUATE
+      *%%% DLH TT 1400789 BEGIN
+           PERFORM 9601-CHECK-CAT-MAX-CROSSED THRU 9601-EXIT
+      *%%% DLH TT 1400789 END
            .
        9600-EXIT.
            EXIT.
       *%%% EL TT 9223 END
 
+      *%%% DLH TT 1400789 BEGIN
+       9601-CHECK-CAT-MAX-CROSSED.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      *   THE MET-CURR/MET-PR1/MET-PR2 CONDITIONS ABOVE ONLY TELL US
+      *   WHETHER THE MAX WAS MET AT ANY OF THREE POINTS -- IF IT IS
+      *   MET NOW BUT WAS NOT MET AT EITHER PRIOR POINT, THE FAMILY
+      *   JUST CROSSED THE MAX ON THIS CLAIM.  NOTIFY CASE MANAGEMENT.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+           IF  (REG-CAT-MAX-MET-CURR OR BOTH-CAT-MAX-MET-CURR)
+               AND NOT (REG-CAT-MAX-MET-PR1 OR BOTH-CAT-MAX-MET-PR1
+                     OR REG-CAT-MAX-MET-PR2 OR BOTH-CAT-MAX-MET-PR2)
+               SET CMX-REG-ACCUM TO TRUE
+               MOVE FAMILY-CAT-ACCUM-F030  TO CMX-ACCUM-VALUE
+               PERFORM 9602-WRITE-CAT-MAX-NOTICE THRU 9602-EXIT
+           END-IF
+
+           IF  (PPO-CAT-MAX-MET-CURR OR BOTH-CAT-MAX-MET-CURR)
+               AND NOT (PPO-CAT-MAX-MET-PR1 OR BOTH-CAT-MAX-MET-PR1
+                     OR PPO-CAT-MAX-MET-PR2 OR BOTH-CAT-MAX-MET-PR2)
+               SET CMX-PPO-ACCUM TO TRUE
+               MOVE FAMILY-PPO-ACCUM-F030  TO CMX-ACCUM-VALUE
+               PERFORM 9602-WRITE-CAT-MAX-NOTICE THRU 9602-EXIT
+           END-IF
+           .
+       9601-EXIT.
+           EXIT.
+
+       9602-WRITE-CAT-MAX-NOTICE.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      *   WRITE THE CATASTROPHIC MAX THRESHOLD-CROSSING NOTICE
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+           MOVE CLAIM-NUMBER-TWR           TO CMX-CLAIM-NUMBER
+           MOVE PATIENT-CODE-TWR           TO CMX-PATIENT-CODE
+           MOVE REPORTING-PLAN-CODE-TWR    TO CMX-PLAN-CODE
+
+           MOVE 'FH02P0MU' TO WS-S-CALL2-MODULE
+           CALL WS-S-CALL2-MODULE   USING  DFHEIBLK
+                                      DUMMY-COMMAREA
+                                      CLAIM-WORK-RECORD
+                                      TRANSACTION-WORK-RECORD
+                                      CMX-CAT-MAX-NOTICE-DATA
+                ON EXCEPTION
+                   MOVE 9602                 TO WS-V-ERROR-PARA
+                   SET FEP-MAF-CICS-SOFTWARE TO TRUE
+                   SET CALL-PGM              TO TRUE
+                   PERFORM 9880-ERROR-RTN    THRU 9880-EXIT
+           END-CALL
+           .
+       9602-EXIT.
+           EXIT.
+      *%%% DLH TT 1400789 END
+
        9700-CONVERT-FEP-CENTURY-DT.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
       *    CALL FX70P2M6 TO CONVERT FEP CENTURY DATE TO 8 POSITION
@@ -6280,6 +6862,9 @@
       *%%% EL TT# 22916 - BEGIN                                         FH02P0M3
       *********      GO TO 0000-GOBACK                                  FH02P0M3
       *%%% EL TT# 22916 - END                                           FH02P0M3
+      *%%% DLH TT 1400772 BEGIN
+                     PERFORM 9901-WRITE-AGING-REC THRU 9901-EXIT
+      *%%% DLH TT 1400772 END
                   WHEN REJECT-THIS-CHARGE
                      SET NOT-EDITTING-AGAINST-HISTORY TO TRUE
                      PERFORM 9910-SRCH-FOR-ERROR THRU 9910-EXIT
@@ -6298,6 +6883,9 @@
                        WHEN OTHER
                          PERFORM 9940-REJECT-CHARGE
                             THRU 9940-EXIT
+      *%%% DLH TT 1400772 BEGIN
+                         PERFORM 9901-WRITE-AGING-REC THRU 9901-EXIT
+      *%%% DLH TT 1400772 END
                      END-EVALUATE
       *%%% P7 TT 1059469 END
                END-EVALUATE
@@ -6308,6 +6896,46 @@
        9900-EXIT.
            EXIT.
 
+      *%%% DLH TT 1400772 BEGIN
+       9901-WRITE-AGING-REC.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      *   WRITE A DEFERRED/REJECTED CHARGE AGING EXTRACT RECORD SO
+      *   EXAMINERS CAN PRIORITIZE AGED DEFERRALS/REJECTIONS BY REASON
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+           MOVE TWR-CRG-SUB                TO AGX-CHG-LINE-SUB
+           MOVE CHARGE-STATUS-TWR (TWR-CRG-SUB)
+                                            TO AGX-CHARGE-STATUS
+           MOVE CHRG-RESPONSE-REASON-1-TWR (TWR-CRG-SUB)
+                                            TO AGX-RESPONSE-REASON-1
+           MOVE CHRG-RESPONSE-REASON-2-TWR (TWR-CRG-SUB)
+                                            TO AGX-RESPONSE-REASON-2
+           MOVE CHRG-RESPONSE-REASON-3-TWR (TWR-CRG-SUB)
+                                            TO AGX-RESPONSE-REASON-3
+           MOVE CHRG-RESPONSE-REASON-4-TWR (TWR-CRG-SUB)
+                                            TO AGX-RESPONSE-REASON-4
+           MOVE CHRG-RESPONSE-REASON-5-TWR (TWR-CRG-SUB)
+                                            TO AGX-RESPONSE-REASON-5
+           MOVE CHRG-OVERFLOW-REASON-SW-TWR (TWR-CRG-SUB)
+                                            TO AGX-OVERFLOW-REASON-SW
+
+           MOVE 'FH02P0MT' TO WS-S-CALL2-MODULE
+           CALL WS-S-CALL2-MODULE   USING  DFHEIBLK
+                                      DUMMY-COMMAREA
+                                      CLAIM-WORK-RECORD
+                                      TWR-CRG-SUB
+                                      TRANSACTION-WORK-RECORD
+                                      AGX-AGING-EXTRACT-DATA
+                ON EXCEPTION
+                   MOVE 9901                 TO WS-V-ERROR-PARA
+                   SET FEP-MAF-CICS-SOFTWARE TO TRUE
+                   SET CALL-PGM              TO TRUE
+                   PERFORM 9880-ERROR-RTN    THRU 9880-EXIT
+           END-CALL
+           .
+       9901-EXIT.
+           EXIT.
+      *%%% DLH TT 1400772 END
+
        9910-SRCH-FOR-ERROR.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
       *    SEARCH FOR THE ERROR REASON ON THE H3 SUPP HISTORY TBL
